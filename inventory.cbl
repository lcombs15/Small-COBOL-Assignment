@@ -8,9 +8,15 @@ OBJECT-COMPUTER. LUCAS-UBUNTU.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
 	SELECT INV-FILE ASSIGN TO "data_files/inventory.dat"
-		ORGANIZATION IS LINE SEQUENTIAL.
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS INV-ITEM-NO
+		FILE STATUS IS WS-INV-FILE-STATUS.
 	SELECT CUST-FILE ASSIGN TO "data_files/customers.dat"
-		ORGANIZATION IS LINE SEQUENTIAL.
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS DYNAMIC
+		RECORD KEY IS CUST-NO
+		FILE STATUS IS WS-CUST-FILE-STATUS.
 	SELECT TRANS-FILE ASSIGN TO "data_files/transactions.dat"
 		ORGANIZATION IS LINE SEQUENTIAL.
 	SELECT ERROR-FILE ASSIGN TO "data_files/errors.dat"
@@ -19,21 +25,21 @@ FILE-CONTROL.
 		ORGANIZATION IS LINE SEQUENTIAL.
 	SELECT INV-ORDER-FILE ASSIGN TO "data_files/inventory_order.dat"
 		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT CHECKPOINT-FILE ASSIGN TO "data_files/checkpoint.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+	SELECT RATE-SCHEDULE-FILE ASSIGN TO "data_files/discount_rates.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-RATE-FILE-STATUS.
+	SELECT INV-SNAPSHOT-FILE ASSIGN TO "data_files/inventory_snapshot.dat"
+		ORGANIZATION IS LINE SEQUENTIAL.
 
 DATA DIVISION.
 FILE SECTION.
 FD INV-FILE
 	LABEL RECORDS ARE STANDARD.
 
-01 INV-RECORD.
-	02 INV-ITEM-NO			PICTURE IS X(6).
-	02 FILLER			PICTURE IS X(5).
-	02 INV-ITEM-NAME		PICTURE IS X(25).
-	02 INV-QTY			PICTURE IS 9(2).
-	02 FILLER			PICTURE IS X(5).
-	02 INV-REORDER-PT		PICTURE IS 9(2).
-	02 FILLER			PICTURE IS X(5).
-	02 INV-PRICE			PICTURE IS 99.99.
+COPY "invrec.cpy".
 
 FD CUST-FILE
 	LABEL RECORDS ARE STANDARD.
@@ -45,7 +51,8 @@ FD CUST-FILE
 	02 CUST-STREET		PICTURE IS X(23).
 	02 CUST-CITY		PICTURE IS X(13).
 	02 CUST-REGION		PICTURE IS X(12).
-	02 CUST-PAST-DUE	PICTURE IS 999.99.
+	02 CUST-PAST-DUE	PICTURE IS S9999V99.
+	02 CUST-CREDIT-LIMIT	PICTURE IS 9999V99.
 
 FD TRANS-FILE
 	LABEL RECORDS ARE STANDARD.
@@ -62,251 +69,478 @@ FD TRANS-FILE
 FD ERROR-FILE
 	LABEL RECORDS ARE STANDARD.
 
-01 ERROR-RECORD.
-	02 ERROR-CUST-NO	PICTURE IS 9(5).
-	02 FILLER		PICTURE IS X(5).
-	02 ERROR-ITEM-NO	PICTURE IS 9(6).
-	02 FILLER		PICTURE IS X(5).
-	02 ERROR-QTY-ORD	PICTURE IS 9(1).
-	02 FILLER		PICTURE IS X(5).
-	02 ERROR-CODE		PICTURE IS X(25).
+COPY "errorrec.cpy".
 
 FD TRANS-OUTPUT-FILE
         LABEL RECORDS ARE STANDARD.
 
-01 TRANS-OUTPUT-RECORD.
-	02 TP-CUST-NAME                 PICTURE IS X(23).
-	02 TP-CUST-STREET               PICTURE IS X(23).
-	02 TP-CUST-CITY                 PICTURE IS X(13).
-	02 TP-CUST-REGION               PICTURE IS X(12).
-	02 TP-INV-ITEM-NAME             PICTURE IS X(25).
-	02 TP-INV-QTY                   PICTURE IS 9(2).
-	02 FILLER                       PICTURE IS X(5).
-	02 TP-GROSS-COST                PICTURE IS 9999V99.
-	02 FILLER                       PICTURE IS X(5).
-	02 TP-DISCOUNT                  PICTURE IS 9999V99.
-	02 FILLER                       PICTURE IS X(5).
-	02 TP-NETCOST                   PICTURE IS 9999V99.
-	02 FILLER                       PICTURE IS X(5).
-	02 TP-CUST-BALANCE              PICTURE IS 9999V99.
+COPY "transoutrec.cpy".
 
 FD INV-ORDER-FILE
 	LABEL RECORDS ARE STANDARD.
 
-01 INV-ORDER-RECORD.
-	02 ORDER-ITEM-NO                PICTURE IS X(6).
-	02 FILLER                       PICTURE IS X(6).
-	02 ORDER-QTY                    PICTURE IS 9(2).
+COPY "invorderrec.cpy".
+
+FD CHECKPOINT-FILE
+	LABEL RECORDS ARE STANDARD.
+
+01 CHECKPOINT-RECORD.
+	02 CKPT-TRANS-COUNT	PICTURE IS 9(6).
+	02 FILLER		PICTURE IS X(5).
+	02 CKPT-LAST-CUST-NO	PICTURE IS X(5).
+	02 FILLER		PICTURE IS X(5).
+	02 CKPT-LAST-ITEM-NO	PICTURE IS 9(6).
+
+FD RATE-SCHEDULE-FILE
+	LABEL RECORDS ARE STANDARD.
+
+01 RATE-SCHEDULE-RECORD.
+	02 RATE-TRANS-CODE	PICTURE IS X(1).
+	02 FILLER		PICTURE IS X(5).
+	02 RATE-CUST-NO		PICTURE IS X(5).
+	02 FILLER		PICTURE IS X(5).
+	02 RATE-ITEM-NO		PICTURE IS 9(6).
+	02 FILLER		PICTURE IS X(5).
+	02 RATE-MIN-QTY		PICTURE IS 9(2).
+	02 FILLER		PICTURE IS X(5).
+	02 RATE-PERCENT		PICTURE IS 9V999.
+
+FD INV-SNAPSHOT-FILE
+	LABEL RECORDS ARE STANDARD.
+
+COPY "invsnaprec.cpy".
 
 
 
 WORKING-STORAGE SECTION.
 01 SWITCHES.
 	02 INV-EOF-SWITCH	PICTURE IS X(1) VALUE IS 'N'.
-	02 CUST-EOF-SWITCH	PICTURE IS X(1) VALUE IS 'N'.
 	02 TRANS-EOF-SWITCH	PICTURE IS X(1) VALUE IS 'N'.
 	02 CUST-FOUND-FLAG	PICTURE IS X(1) VALUE IS 'N'.
 	02 INV-FOUND-FLAG	PICTURE IS X(1) VALUE IS 'N'.
-
-01 WS-INV-TABLE.
-	02 WS-INV-DETAIL OCCURS 24 TIMES INDEXED BY INV-INDEX.
-		03 WS-INV-ITEM-NO		PICTURE IS X(6).
-		03 WS-INV-ITEM-NAME		PICTURE IS X(25).
-		03 WS-INV-QTY			PICTURE IS 9(2).
-		03 WS-INV-REORDER-PT		PICTURE IS 9(2).
-		03 WS-INV-PRICE			PICTURE IS S9(2)V9(2).
-
-01 WS-CUST-TABLE.
-	02 WS-CUST-DETAIL OCCURS 10 TIMES INDEXED BY CUST-INDEX.
-		03 WS-CUST-NO		PICTURE IS 9(5).
-		03 WS-CUST-NAME		PICTURE IS X(23).
-		03 WS-CUST-STREET	PICTURE IS X(23).
-		03 WS-CUST-CITY		PICTURE IS X(13).
-		03 WS-CUST-REGION	PICTURE IS X(12).
-		03 WS-CUST-PAST-DUE	PICTURE IS S9(3)V9(2).
+	02 CREDIT-HOLD-FLAG	PICTURE IS X(1) VALUE IS 'N'.
+	02 RATE-EOF-SWITCH	PICTURE IS X(1) VALUE IS 'N'.
+	02 STOCK-SHORT-FLAG	PICTURE IS X(1) VALUE IS 'N'.
+	02 RATE-OVERFLOW-FLAG	PICTURE IS X(1) VALUE IS 'N'.
+	02 REORDER-FOUND-FLAG	PICTURE IS X(1) VALUE IS 'N'.
+
+01 FILE-STATUSES.
+	02 WS-INV-FILE-STATUS	PICTURE IS X(2) VALUE IS '00'.
+	02 WS-CUST-FILE-STATUS	PICTURE IS X(2) VALUE IS '00'.
+	02 WS-CHECKPOINT-FILE-STATUS	PICTURE IS X(2) VALUE IS '00'.
+	02 WS-RATE-FILE-STATUS	PICTURE IS X(2) VALUE IS '00'.
 
 01 WORK-FIELDS.
-	02 INV-NUM-IN		PIC S9(5) VALUE 0.
-	02 CUST-NUM-IN		PIC S9(5) VALUE 0.
+	02 WS-ITEM-PRICE		PICTURE IS S9(2)V9(2).
+	02 WS-PROSPECTIVE-BALANCE	PICTURE IS S9(4)V9(2).
+	02 WS-QTY-TO-POST		PICTURE IS 9.
+	02 WS-SHORTFALL-QTY		PICTURE IS 9.
+	02 WS-ERROR-QTY		PICTURE IS 9.
+	02 WS-RESTOCK-TOTAL		PICTURE IS 9(3).
+	02 WS-LAST-POSTED-CUST-NO	PICTURE IS X(5) VALUE SPACE.
+	02 WS-LAST-POSTED-ITEM-NO	PICTURE IS 9(6) VALUE 0.
+
+01 CHECKPOINT-CONTROL.
+	02 WS-CHECKPOINT-INTERVAL	PICTURE IS 9(3) VALUE IS 010.
+	02 WS-TRANS-COUNT		PICTURE IS 9(6) VALUE IS 0.
+	02 WS-CHECKPOINT-COUNT		PICTURE IS 9(6) VALUE IS 0.
+	02 WS-SKIP-COUNT		PICTURE IS 9(6) VALUE IS 0.
+	02 WS-CKPT-QUOTIENT		PICTURE IS 9(6).
+	02 WS-CKPT-REMAINDER		PICTURE IS 9(3).
+
+01 RATE-SCHEDULE-TABLE.
+	02 WS-RATE-DETAIL OCCURS 200 TIMES INDEXED BY RATE-INDEX.
+		03 WS-RATE-TRANS-CODE	PICTURE IS X(1).
+		03 WS-RATE-CUST-NO	PICTURE IS X(5).
+		03 WS-RATE-ITEM-NO	PICTURE IS 9(6).
+		03 WS-RATE-MIN-QTY	PICTURE IS 9(2).
+		03 WS-RATE-PERCENT	PICTURE IS 9V999.
+
+01 RATE-WORK-FIELDS.
+	02 WS-RATE-NUM-IN		PICTURE IS S9(3) VALUE 0.
+	02 WS-DISCOUNT-PERCENT		PICTURE IS 9V999.
+
+01 REORDER-TRACKING-TABLE.
+	02 WS-REORDER-DETAIL OCCURS 200 TIMES INDEXED BY REORDER-INDEX.
+		03 WS-REORDERED-ITEM-NO	PICTURE IS 9(6).
+
+01 REORDER-WORK-FIELDS.
+	02 WS-REORDER-NUM-IN		PICTURE IS S9(3) VALUE 0.
 
 
 PROCEDURE DIVISION.
 000-FULFILL-ORDERS.
+	PERFORM 035-LOAD-CHECKPOINT.
 	PERFORM 010-IMPORT-INVENTORY.
+	PERFORM 015-IMPORT-RATE-SCHEDULE.
 	PERFORM 020-IMPORT-CUSTOMER.
 	PERFORM 030-READ-TRANSACTIONS.
+	CLOSE INV-FILE.
+	CLOSE CUST-FILE.
 	STOP RUN.
-	
+
 010-IMPORT-INVENTORY.
-	OPEN INPUT INV-FILE.
+	OPEN I-O INV-FILE.
+	IF WS-INV-FILE-STATUS IS NOT EQUAL TO '00' THEN
+		DISPLAY 'UNABLE TO OPEN INV-FILE - STATUS ' WS-INV-FILE-STATUS
+		STOP RUN
+	END-IF.
+	IF WS-CHECKPOINT-COUNT IS EQUAL TO 0 THEN
+		PERFORM 012-SNAPSHOT-INVENTORY
+	END-IF.
+
+012-SNAPSHOT-INVENTORY.
+	OPEN OUTPUT INV-SNAPSHOT-FILE.
+	MOVE LOW-VALUE TO INV-ITEM-NO.
+	START INV-FILE KEY IS NOT LESS THAN INV-ITEM-NO
+		INVALID KEY
+			MOVE 'Y' TO INV-EOF-SWITCH
+	END-START.
 	PERFORM UNTIL INV-EOF-SWITCH IS EQUAL TO 'Y'
-		READ INV-FILE INTO INV-RECORD
+		READ INV-FILE NEXT RECORD
 			AT END
 				MOVE 'Y' TO INV-EOF-SWITCH
 			NOT AT END
-				ADD 1 TO INV-NUM-IN
-				MOVE INV-ITEM-NO TO WS-INV-ITEM-NO(INV-NUM-IN)
-				MOVE INV-ITEM-NAME TO WS-INV-ITEM-NAME(INV-NUM-IN)
-				MOVE INV-QTY TO WS-INV-QTY(INV-NUM-IN)
-				MOVE INV-REORDER-PT TO WS-INV-REORDER-PT(INV-NUM-IN)
-				MOVE INV-PRICE TO WS-INV-PRICE(INV-NUM-IN)
+				MOVE INV-ITEM-NO TO SNAP-ITEM-NO
+				MOVE INV-QTY TO SNAP-BEGIN-QTY
+				WRITE INV-SNAPSHOT-RECORD
 		END-READ
 	END-PERFORM.
-	CLOSE INV-FILE.
+	CLOSE INV-SNAPSHOT-FILE.
+	MOVE 'N' TO INV-EOF-SWITCH.
+
+015-IMPORT-RATE-SCHEDULE.
+	OPEN INPUT RATE-SCHEDULE-FILE.
+	IF WS-RATE-FILE-STATUS IS EQUAL TO '35' THEN
+		MOVE 'Y' TO RATE-EOF-SWITCH
+	ELSE
+		PERFORM UNTIL RATE-EOF-SWITCH IS EQUAL TO 'Y'
+			READ RATE-SCHEDULE-FILE INTO RATE-SCHEDULE-RECORD
+				AT END
+					MOVE 'Y' TO RATE-EOF-SWITCH
+				NOT AT END
+					IF WS-RATE-NUM-IN IS EQUAL TO 200 THEN
+						DISPLAY 'RATE SCHEDULE FILE EXCEEDS 200 ROWS - REMAINDER IGNORED'
+						MOVE 'Y' TO RATE-OVERFLOW-FLAG
+					ELSE
+						ADD 1 TO WS-RATE-NUM-IN
+						MOVE RATE-TRANS-CODE TO WS-RATE-TRANS-CODE(WS-RATE-NUM-IN)
+						MOVE RATE-CUST-NO TO WS-RATE-CUST-NO(WS-RATE-NUM-IN)
+						MOVE RATE-ITEM-NO TO WS-RATE-ITEM-NO(WS-RATE-NUM-IN)
+						MOVE RATE-MIN-QTY TO WS-RATE-MIN-QTY(WS-RATE-NUM-IN)
+						MOVE RATE-PERCENT TO WS-RATE-PERCENT(WS-RATE-NUM-IN)
+					END-IF
+			END-READ
+		END-PERFORM
+		CLOSE RATE-SCHEDULE-FILE
+	END-IF.
+
+016-LOG-RATE-OVERFLOW.
+	MOVE SPACE TO ERROR-RECORD.
+	MOVE SPACE TO ERROR-CUST-NO.
+	MOVE 0 TO ERROR-ITEM-NO.
+	MOVE 0 TO ERROR-QTY-ORD.
+	MOVE 'RATE SCHEDULE OVERFLOW' TO ERROR-CODE.
+	ACCEPT ERROR-RUN-DATE FROM DATE YYYYMMDD.
+	MOVE 'U' TO ERROR-STATUS.
+	WRITE ERROR-RECORD.
 
 020-IMPORT-CUSTOMER.
-	OPEN INPUT CUST-FILE.
-	PERFORM UNTIL CUST-EOF-SWITCH IS EQUAL TO 'Y'
-		READ CUST-FILE INTO CUST-RECORD
-			AT END
-				MOVE 'Y' TO CUST-EOF-SWITCH
-			NOT AT END
-				ADD 1 TO CUST-NUM-IN
-				MOVE CUST-NO TO WS-CUST-NO(CUST-NUM-IN)
-				MOVE CUST-NAME TO WS-CUST-NAME(CUST-NUM-IN)
-				MOVE CUST-STREET TO WS-CUST-STREET(CUST-NUM-IN)
-				MOVE CUST-CITY TO WS-CUST-CITY(CUST-NUM-IN)
-				MOVE CUST-REGION TO WS-CUST-REGION(CUST-NUM-IN)
-				MOVE CUST-PAST-DUE TO WS-CUST-PAST-DUE(CUST-NUM-IN)
-		END-READ
-	END-PERFORM.
-	CLOSE CUST-FILE.
+	OPEN I-O CUST-FILE.
+	IF WS-CUST-FILE-STATUS IS NOT EQUAL TO '00' THEN
+		DISPLAY 'UNABLE TO OPEN CUST-FILE - STATUS ' WS-CUST-FILE-STATUS
+		STOP RUN
+	END-IF.
 
 030-READ-TRANSACTIONS.
 	OPEN INPUT TRANS-FILE.
-        OPEN OUTPUT ERROR-FILE.
-           OPEN OUTPUT INV-ORDER-FILE.
-           OPEN OUTPUT TRANS-OUTPUT-FILE.
+	PERFORM 036-OPEN-TRANS-OUTPUT-FILES.
+	IF RATE-OVERFLOW-FLAG IS EQUAL TO 'Y' THEN
+		PERFORM 016-LOG-RATE-OVERFLOW
+	END-IF.
+	PERFORM 037-SKIP-POSTED-TRANSACTIONS.
 
 	PERFORM UNTIL TRANS-EOF-SWITCH IS EQUAL TO 'Y'
 		READ TRANS-FILE INTO TRANS-RECORD
 		AT END
 			MOVE 'Y' TO TRANS-EOF-SWITCH
 		NOT AT END
+                        ADD 1 TO WS-TRANS-COUNT
                         PERFORM 031-PROCESS-TRANSACTION
-                
+                        PERFORM 038-WRITE-CHECKPOINT-IF-DUE
+
                         END-PERFORM.
-           
+
 	CLOSE TRANS-FILE.
         CLOSE ERROR-FILE.
            CLOSE INV-ORDER-FILE.
            CLOSE TRANS-OUTPUT-FILE.
+	PERFORM 039-CLEAR-CHECKPOINT.
+
+035-LOAD-CHECKPOINT.
+	MOVE 0 TO CKPT-TRANS-COUNT.
+	OPEN INPUT CHECKPOINT-FILE.
+	IF WS-CHECKPOINT-FILE-STATUS IS NOT EQUAL TO '35' THEN
+		READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+			AT END
+				MOVE 0 TO CKPT-TRANS-COUNT
+		END-READ
+		CLOSE CHECKPOINT-FILE
+	END-IF.
+	MOVE CKPT-TRANS-COUNT TO WS-CHECKPOINT-COUNT.
+	MOVE WS-CHECKPOINT-COUNT TO WS-TRANS-COUNT.
+
+036-OPEN-TRANS-OUTPUT-FILES.
+	IF WS-CHECKPOINT-COUNT IS GREATER THAN 0 THEN
+		OPEN EXTEND ERROR-FILE
+		OPEN EXTEND INV-ORDER-FILE
+		OPEN EXTEND TRANS-OUTPUT-FILE
+	ELSE
+		OPEN OUTPUT ERROR-FILE
+		OPEN OUTPUT INV-ORDER-FILE
+		OPEN OUTPUT TRANS-OUTPUT-FILE
+	END-IF.
+
+037-SKIP-POSTED-TRANSACTIONS.
+	MOVE WS-CHECKPOINT-COUNT TO WS-SKIP-COUNT.
+	IF WS-SKIP-COUNT IS GREATER THAN 0 THEN
+		PERFORM WS-SKIP-COUNT TIMES
+			READ TRANS-FILE INTO TRANS-RECORD
+				AT END
+					MOVE 'Y' TO TRANS-EOF-SWITCH
+			END-READ
+		END-PERFORM
+	END-IF.
+
+038-WRITE-CHECKPOINT-IF-DUE.
+	DIVIDE WS-TRANS-COUNT BY WS-CHECKPOINT-INTERVAL
+		GIVING WS-CKPT-QUOTIENT REMAINDER WS-CKPT-REMAINDER.
+	IF WS-CKPT-REMAINDER IS EQUAL TO 0 THEN
+		MOVE WS-TRANS-COUNT TO CKPT-TRANS-COUNT
+		MOVE WS-LAST-POSTED-CUST-NO TO CKPT-LAST-CUST-NO
+		MOVE WS-LAST-POSTED-ITEM-NO TO CKPT-LAST-ITEM-NO
+		OPEN OUTPUT CHECKPOINT-FILE
+		WRITE CHECKPOINT-RECORD
+		CLOSE CHECKPOINT-FILE
+	END-IF.
+
+039-CLEAR-CHECKPOINT.
+	MOVE 0 TO CKPT-TRANS-COUNT.
+	MOVE SPACE TO CKPT-LAST-CUST-NO.
+	MOVE 0 TO CKPT-LAST-ITEM-NO.
+	OPEN OUTPUT CHECKPOINT-FILE.
+	WRITE CHECKPOINT-RECORD.
+	CLOSE CHECKPOINT-FILE.
 
 031-PROCESS-TRANSACTION.
 	MOVE SPACE TO ERROR-RECORD.
+	MOVE TRANS-QTY-ORD TO WS-ERROR-QTY.
 	PERFORM 032-CUST-NO-SEARCH.
 	IF CUST-FOUND-FLAG IS EQUAL TO "N" THEN
 		MOVE 'INVALID CUSTOMER NO' TO ERROR-CODE
                 PERFORM 040-LOG-ERROR
-	ELSE 
+	ELSE
 		PERFORM 033-ITEM-NO-SEARCH
 		IF INV-FOUND-FLAG IS EQUAL TO "N" THEN
 			MOVE 'INVALID PRODUCT NO' TO ERROR-CODE
 			PERFORM 040-LOG-ERROR
 		ELSE
-                        PERFORM 050-COMPUTE-TRANSACTION
+			PERFORM 034-CHECK-STOCK-AVAILABLE
+			IF WS-QTY-TO-POST IS GREATER THAN 0 THEN
+				PERFORM 050-COMPUTE-TRANSACTION
+			END-IF
 		END-IF
 	END-IF.
 
 032-CUST-NO-SEARCH.
-	MOVE 'N' TO CUST-FOUND-FLAG.
-	SET CUST-INDEX TO 1.
-	SEARCH WS-CUST-DETAIL
-                WHEN WS-CUST-NO(CUST-INDEX) = TRANS-CUST-NO
-			MOVE "Y" TO CUST-FOUND-FLAG
-	END-SEARCH.
+	MOVE TRANS-CUST-NO TO CUST-NO.
+	READ CUST-FILE
+		INVALID KEY
+			MOVE 'N' TO CUST-FOUND-FLAG
+		NOT INVALID KEY
+			MOVE 'Y' TO CUST-FOUND-FLAG
+	END-READ.
 
 033-ITEM-NO-SEARCH.
-	MOVE 'N' TO INV-FOUND-FLAG.
-	SET INV-INDEX to 1.
-	SEARCH WS-INV-DETAIL
-		WHEN WS-INV-ITEM-NO(INV-INDEX) = TRANS-ITEM-NO
-			MOVE "Y" TO INV-FOUND-FLAG
-	END-SEARCH.
+	MOVE TRANS-ITEM-NO TO INV-ITEM-NO.
+	READ INV-FILE
+		INVALID KEY
+			MOVE 'N' TO INV-FOUND-FLAG
+		NOT INVALID KEY
+			MOVE 'Y' TO INV-FOUND-FLAG
+			MOVE INV-PRICE TO WS-ITEM-PRICE
+	END-READ.
+
+034-CHECK-STOCK-AVAILABLE.
+	MOVE TRANS-QTY-ORD TO WS-QTY-TO-POST.
+	MOVE 0 TO WS-SHORTFALL-QTY.
+	MOVE 'N' TO STOCK-SHORT-FLAG.
+	IF TRANS-CODE IS NOT EQUAL TO 'R' THEN
+		IF TRANS-QTY-ORD IS GREATER THAN INV-QTY THEN
+			SUBTRACT INV-QTY FROM TRANS-QTY-ORD GIVING WS-SHORTFALL-QTY
+			MOVE INV-QTY TO WS-QTY-TO-POST
+			IF WS-QTY-TO-POST IS EQUAL TO 0 THEN
+				MOVE WS-SHORTFALL-QTY TO WS-ERROR-QTY
+				MOVE 'INSUFFICIENT STOCK' TO ERROR-CODE
+				PERFORM 040-LOG-ERROR
+			ELSE
+				MOVE 'Y' TO STOCK-SHORT-FLAG
+			END-IF
+		END-IF
+	END-IF.
 
 040-LOG-ERROR.
 	MOVE TRANS-CUST-NO TO ERROR-CUST-NO.
 	MOVE TRANS-ITEM-NO TO ERROR-ITEM-NO.
-	MOVE TRANS-QTY-ORD TO ERROR-QTY-ORD.
+	MOVE WS-ERROR-QTY TO ERROR-QTY-ORD.
+	ACCEPT ERROR-RUN-DATE FROM DATE YYYYMMDD.
+	MOVE 'U' TO ERROR-STATUS.
 	WRITE ERROR-RECORD.
 
 050-COMPUTE-TRANSACTION.
-	MULTIPLY TRANS-QTY-ORD BY WS-INV-PRICE(INV-INDEX) GIVING TP-GROSS-COST.
+	MULTIPLY WS-QTY-TO-POST BY WS-ITEM-PRICE GIVING TP-GROSS-COST.
            PERFORM 051-CALCULATE-DISCOUNT.
            SUBTRACT TP-DISCOUNT FROM TP-GROSS-COST GIVING TP-NETCOST.
-           PERFORM 052-UPDATE-CUST-TABLE.
-           PERFORM 053-UPDATE-INV-TABLE.
-           PERFORM 070-CHECK-REORDER.
-           PERFORM 080-LOG-TRANS.
+           PERFORM 0505-CREDIT-CHECK.
+           IF CREDIT-HOLD-FLAG IS EQUAL TO 'Y' THEN
+                   MOVE TRANS-QTY-ORD TO WS-ERROR-QTY
+                   MOVE 'CREDIT HOLD' TO ERROR-CODE
+                   PERFORM 040-LOG-ERROR
+           ELSE
+                   IF STOCK-SHORT-FLAG IS EQUAL TO 'Y' THEN
+                           MOVE WS-SHORTFALL-QTY TO WS-ERROR-QTY
+                           MOVE 'INSUFFICIENT STOCK' TO ERROR-CODE
+                           PERFORM 040-LOG-ERROR
+                   END-IF
+                   PERFORM 052-UPDATE-CUST-TABLE
+                   PERFORM 053-UPDATE-INV-TABLE
+                   PERFORM 070-CHECK-REORDER
+                   REWRITE INV-RECORD
+                   PERFORM 080-LOG-TRANS
+                   MOVE TRANS-CUST-NO TO WS-LAST-POSTED-CUST-NO
+                   MOVE TRANS-ITEM-NO TO WS-LAST-POSTED-ITEM-NO
+           END-IF.
+
+0505-CREDIT-CHECK.
+	MOVE 'N' TO CREDIT-HOLD-FLAG.
+	IF TRANS-CODE IS EQUAL TO 'R' THEN
+		CONTINUE
+	ELSE
+		COMPUTE WS-PROSPECTIVE-BALANCE = CUST-PAST-DUE + TP-NETCOST
+		IF WS-PROSPECTIVE-BALANCE > CUST-CREDIT-LIMIT THEN
+			MOVE 'Y' TO CREDIT-HOLD-FLAG
+		END-IF
+	END-IF.
 
 
 051-CALCULATE-DISCOUNT.
-	IF TRANS-CODE IS EQUAL TO "A" THEN
-		MULTIPLY TP-GROSS-COST BY 0.1 GIVING TP-DISCOUNT
-	ELSE IF TRANS-CODE IS EQUAL TO "B" THEN
-		MULTIPLY TP-GROSS-COST BY 0.2 GIVING TP-DISCOUNT
-	ELSE IF TRANS-CODE IS EQUAL TO "C" THEN
-		MULTIPLY TP-GROSS-COST BY 0.25 GIVING TP-DISCOUNT
-	ELSE IF TRANS-CODE IS EQUAL TO "D" THEN
-		IF TRANS-QTY-ORD IS GREATER THAN 2 THEN
-                        SET TP-DISCOUNT TO  WS-INV-PRICE(INV-INDEX)
-                END-IF
-        ELSE IF TRANS-CODE IS EQUAL TO "E" THEN
-		MULTIPLY TP-GROSS-COST BY 0.5 GIVING TP-DISCOUNT
+	IF TRANS-CODE IS EQUAL TO "D" THEN
+		IF WS-QTY-TO-POST IS GREATER THAN 2 THEN
+			SET TP-DISCOUNT TO WS-ITEM-PRICE
+		ELSE
+			MOVE 0 TO TP-DISCOUNT
+		END-IF
 	ELSE
-		MOVE 0 TO TP-DISCOUNT
-           END-IF.
+		MOVE 0 TO WS-DISCOUNT-PERCENT
+		SET RATE-INDEX TO 1
+		SEARCH WS-RATE-DETAIL
+			WHEN WS-RATE-TRANS-CODE(RATE-INDEX) = TRANS-CODE
+				AND (WS-RATE-CUST-NO(RATE-INDEX) = SPACE
+					OR WS-RATE-CUST-NO(RATE-INDEX) = CUST-NO)
+				AND (WS-RATE-ITEM-NO(RATE-INDEX) = 0
+					OR WS-RATE-ITEM-NO(RATE-INDEX) = TRANS-ITEM-NO)
+				AND WS-QTY-TO-POST IS GREATER THAN OR EQUAL TO
+					WS-RATE-MIN-QTY(RATE-INDEX)
+				MOVE WS-RATE-PERCENT(RATE-INDEX) TO WS-DISCOUNT-PERCENT
+		END-SEARCH
+		MULTIPLY TP-GROSS-COST BY WS-DISCOUNT-PERCENT GIVING TP-DISCOUNT
+	END-IF.
 
 052-UPDATE-CUST-TABLE.
-           ADD TP-NETCOST TO WS-CUST-PAST-DUE(CUST-INDEX) GIVING
-           WS-CUST-PAST-DUE(CUST-INDEX).
+           IF TRANS-CODE IS EQUAL TO 'R' THEN
+                   SUBTRACT TP-NETCOST FROM CUST-PAST-DUE GIVING CUST-PAST-DUE
+           ELSE
+                   ADD TP-NETCOST TO CUST-PAST-DUE GIVING CUST-PAST-DUE
+           END-IF.
+           REWRITE CUST-RECORD.
 
 053-UPDATE-INV-TABLE.
-           SUBTRACT TRANS-QTY-ORD FROM WS-INV-QTY(INV-INDEX) GIVING
-           WS-INV-QTY(INV-INDEX).
+           IF TRANS-CODE IS EQUAL TO 'R' THEN
+                   COMPUTE WS-RESTOCK-TOTAL = INV-QTY + TRANS-QTY-ORD
+                   IF WS-RESTOCK-TOTAL IS GREATER THAN 99 THEN
+                           SUBTRACT 99 FROM WS-RESTOCK-TOTAL GIVING WS-ERROR-QTY
+                           MOVE 99 TO INV-QTY
+                           MOVE 'RETURN QTY OVERFLOW' TO ERROR-CODE
+                           PERFORM 040-LOG-ERROR
+                   ELSE
+                           MOVE WS-RESTOCK-TOTAL TO INV-QTY
+                   END-IF
+           ELSE
+                   SUBTRACT WS-QTY-TO-POST FROM INV-QTY GIVING INV-QTY
+           END-IF.
+
 
 
 
-           
 070-CHECK-REORDER.
-           MOVE SPACE TO INV-ORDER-RECORD.   
+           MOVE SPACE TO INV-ORDER-RECORD.
            MOVE ZERO TO ORDER-QTY.
-           IF WS-INV-QTY(INV-INDEX) <= WS-INV-REORDER-PT(INV-INDEX) THEN
-                   DISPLAY 'NEED TO REODER'
-                   DISPLAY WS-INV-QTY(INV-INDEX)
-                   DISPLAY WS-INV-REORDER-PT(INV-INDEX)
-		IF WS-INV-REORDER-PT(INV-INDEX) EQUAL TO 1 THEN
-			SUBTRACT WS-INV-QTY(INV-INDEX) FROM 3 GIVING ORDER-QTY
-		ELSE IF WS-INV-REORDER-PT(INV-INDEX) IS LESS THAN 6 THEN
-			SUBTRACT WS-INV-QTY(INV-INDEX) FROM 6 GIVING ORDER-QTY
-		ELSE IF WS-INV-REORDER-PT(INV-INDEX) IS LESS THAN 11 THEN
-			SUBTRACT WS-INV-QTY(INV-INDEX) FROM 12 GIVING ORDER-QTY
-		ELSE IF WS-INV-REORDER-PT(INV-INDEX) IS LESS THAN 21 THEN
-			SUBTRACT WS-INV-QTY(INV-INDEX) FROM 25 GIVING ORDER-QTY
+           IF INV-QTY <= INV-REORDER-PT THEN
+                   PERFORM 075-FIND-REORDER
+                   IF REORDER-FOUND-FLAG IS EQUAL TO 'N' THEN
+                           DISPLAY 'NEED TO REODER'
+                           DISPLAY INV-QTY
+                           DISPLAY INV-REORDER-PT
+		IF INV-REORDER-PT EQUAL TO 1 THEN
+			SUBTRACT INV-QTY FROM 3 GIVING ORDER-QTY
+		ELSE IF INV-REORDER-PT IS LESS THAN 6 THEN
+			SUBTRACT INV-QTY FROM 6 GIVING ORDER-QTY
+		ELSE IF INV-REORDER-PT IS LESS THAN 11 THEN
+			SUBTRACT INV-QTY FROM 12 GIVING ORDER-QTY
+		ELSE IF INV-REORDER-PT IS LESS THAN 21 THEN
+			SUBTRACT INV-QTY FROM 25 GIVING ORDER-QTY
                 ELSE
-                        SUBTRACT WS-INV-QTY(INV-INDEX) FROM 30 GIVING ORDER-QTY
+                        SUBTRACT INV-QTY FROM 30 GIVING ORDER-QTY
                 END-IF
                    DISPLAY ORDER-QTY
-                   DISPLAY ''
+                   DISPLAY ' '
 
-		MOVE WS-INV-ITEM-NO(INV-INDEX) TO ORDER-ITEM-NO
-		ADD ORDER-QTY TO WS-INV-QTY(INV-INDEX) GIVING WS-INV-QTY(INV-INDEX)
+		MOVE INV-ITEM-NO TO ORDER-ITEM-NO
 		WRITE INV-ORDER-RECORD
+                           PERFORM 076-RECORD-REORDER
+                   END-IF
 	END-IF.
 
- 
-080-LOG-TRANS.
-        MOVE SPACE TO TRANS-OUTPUT-RECORD.
-        MOVE WS-CUST-NAME(CUST-INDEX) TO TP-CUST-NAME.
-           MOVE WS-CUST-STREET(CUST-INDEX) TO TP-CUST-STREET.
-           MOVE WS-CUST-CITY(CUST-INDEX) TO TP-CUST-CITY.
-           MOVE WS-CUST-REGION(CUST-INDEX) TO TP-CUST-REGION.
-           MOVE WS-INV-ITEM-NAME(INV-INDEX) TO TP-INV-ITEM-NAME.
-           MOVE WS-INV-QTY(INV-INDEX) TO TP-INV-QTY.
-           MOVE WS-CUST-PAST-DUE(CUST-INDEX) TO TP-CUST-BALANCE.
-           WRITE TRANS-OUTPUT-RECORD.
+075-FIND-REORDER.
+           MOVE 'N' TO REORDER-FOUND-FLAG.
+           IF WS-REORDER-NUM-IN IS GREATER THAN 0 THEN
+                   SET REORDER-INDEX TO 1
+                   SEARCH WS-REORDER-DETAIL
+                           WHEN WS-REORDERED-ITEM-NO(REORDER-INDEX) = INV-ITEM-NO
+                                   MOVE 'Y' TO REORDER-FOUND-FLAG
+                   END-SEARCH
+           END-IF.
 
+076-RECORD-REORDER.
+           IF WS-REORDER-NUM-IN IS EQUAL TO 200 THEN
+                   MOVE 0 TO WS-ERROR-QTY
+                   MOVE 'REORDER TABLE FULL' TO ERROR-CODE
+                   PERFORM 040-LOG-ERROR
+           ELSE
+                   ADD 1 TO WS-REORDER-NUM-IN
+                   MOVE INV-ITEM-NO TO WS-REORDERED-ITEM-NO(WS-REORDER-NUM-IN)
+           END-IF.
 
-          
 
+080-LOG-TRANS.
+        MOVE SPACE TO TRANS-OUTPUT-RECORD.
+        MOVE CUST-NAME TO TP-CUST-NAME.
+           MOVE CUST-STREET TO TP-CUST-STREET.
+           MOVE CUST-CITY TO TP-CUST-CITY.
+           MOVE CUST-REGION TO TP-CUST-REGION.
+           MOVE INV-ITEM-NAME TO TP-INV-ITEM-NAME.
+           MOVE INV-QTY TO TP-INV-QTY.
+           MOVE CUST-PAST-DUE TO TP-CUST-BALANCE.
+           MOVE TRANS-CODE TO TP-TRANS-CODE.
+           WRITE TRANS-OUTPUT-RECORD.
 
