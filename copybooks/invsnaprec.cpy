@@ -0,0 +1,4 @@
+01 INV-SNAPSHOT-RECORD.
+	02 SNAP-ITEM-NO		PICTURE IS X(6).
+	02 FILLER		PICTURE IS X(5).
+	02 SNAP-BEGIN-QTY	PICTURE IS 9(2).
