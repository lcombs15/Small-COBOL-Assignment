@@ -0,0 +1,10 @@
+01 INV-RECORD.
+	02 INV-ITEM-NO			PICTURE IS X(6).
+	02 FILLER			PICTURE IS X(5).
+	02 INV-ITEM-NAME		PICTURE IS X(25).
+	02 INV-QTY			PICTURE IS 9(2).
+	02 FILLER			PICTURE IS X(5).
+	02 INV-REORDER-PT		PICTURE IS 9(2).
+	02 FILLER			PICTURE IS X(5).
+	02 INV-PRICE			PICTURE IS 99.99.
+	02 INV-VENDOR-NO		PICTURE IS X(5).
