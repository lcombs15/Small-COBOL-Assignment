@@ -0,0 +1,4 @@
+01 INV-ORDER-RECORD.
+	02 ORDER-ITEM-NO                PICTURE IS X(6).
+	02 FILLER                       PICTURE IS X(6).
+	02 ORDER-QTY                    PICTURE IS 9(2).
