@@ -0,0 +1,12 @@
+01 ERROR-RECORD.
+	02 ERROR-CUST-NO	PICTURE IS X(5).
+	02 FILLER		PICTURE IS X(5).
+	02 ERROR-ITEM-NO	PICTURE IS 9(6).
+	02 FILLER		PICTURE IS X(5).
+	02 ERROR-QTY-ORD	PICTURE IS 9(1).
+	02 FILLER		PICTURE IS X(5).
+	02 ERROR-CODE		PICTURE IS X(25).
+	02 FILLER		PICTURE IS X(5).
+	02 ERROR-RUN-DATE	PICTURE IS 9(8).
+	02 FILLER		PICTURE IS X(5).
+	02 ERROR-STATUS		PICTURE IS X(1).
