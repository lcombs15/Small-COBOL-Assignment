@@ -0,0 +1,6 @@
+01 VENDOR-RECORD.
+	02 VENDOR-NO			PICTURE IS X(5).
+	02 FILLER			PICTURE IS X(5).
+	02 VENDOR-NAME			PICTURE IS X(25).
+	02 VENDOR-ADDRESS		PICTURE IS X(30).
+	02 VENDOR-LEAD-TIME		PICTURE IS 9(3).
