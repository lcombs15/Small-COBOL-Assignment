@@ -0,0 +1,16 @@
+01 TRANS-OUTPUT-RECORD.
+	02 TP-CUST-NAME                 PICTURE IS X(23).
+	02 TP-CUST-STREET               PICTURE IS X(23).
+	02 TP-CUST-CITY                 PICTURE IS X(13).
+	02 TP-CUST-REGION               PICTURE IS X(12).
+	02 TP-INV-ITEM-NAME             PICTURE IS X(25).
+	02 TP-INV-QTY                   PICTURE IS 9(2).
+	02 FILLER                       PICTURE IS X(5).
+	02 TP-GROSS-COST                PICTURE IS 9999V99.
+	02 FILLER                       PICTURE IS X(5).
+	02 TP-DISCOUNT                  PICTURE IS 9999V99.
+	02 FILLER                       PICTURE IS X(5).
+	02 TP-NETCOST                   PICTURE IS 9999V99.
+	02 FILLER                       PICTURE IS X(5).
+	02 TP-CUST-BALANCE              PICTURE IS S9999V99.
+	02 TP-TRANS-CODE                PICTURE IS X(1).
