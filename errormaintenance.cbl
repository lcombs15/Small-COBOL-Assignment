@@ -0,0 +1,152 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  "NKU CSC407 ERROR RESOLUTION".
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. LUCAS-UBUNTU.
+OBJECT-COMPUTER. LUCAS-UBUNTU.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT ERROR-FILE ASSIGN TO "data_files/errors.dat"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT ERROR-RESOLUTION-FILE ASSIGN TO "data_files/error_resolutions.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-RESOLUTION-FILE-STATUS.
+	SELECT ERROR-FILE-OUT ASSIGN TO "data_files/errors_resolved.dat"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD ERROR-FILE
+	LABEL RECORDS ARE STANDARD.
+
+COPY "errorrec.cpy".
+
+FD ERROR-RESOLUTION-FILE
+	LABEL RECORDS ARE STANDARD.
+
+01 RESOLUTION-RECORD.
+	02 RESOLVE-CUST-NO		PICTURE IS X(5).
+	02 FILLER			PICTURE IS X(5).
+	02 RESOLVE-ITEM-NO		PICTURE IS 9(6).
+	02 FILLER			PICTURE IS X(5).
+	02 RESOLVE-RUN-DATE		PICTURE IS 9(8).
+
+FD ERROR-FILE-OUT
+	LABEL RECORDS ARE STANDARD.
+
+01 ERROR-OUT-RECORD.
+	02 OUT-ERROR-CUST-NO		PICTURE IS X(5).
+	02 FILLER			PICTURE IS X(5).
+	02 OUT-ERROR-ITEM-NO		PICTURE IS 9(6).
+	02 FILLER			PICTURE IS X(5).
+	02 OUT-ERROR-QTY-ORD		PICTURE IS 9(1).
+	02 FILLER			PICTURE IS X(5).
+	02 OUT-ERROR-CODE		PICTURE IS X(25).
+	02 FILLER			PICTURE IS X(5).
+	02 OUT-ERROR-RUN-DATE		PICTURE IS 9(8).
+	02 FILLER			PICTURE IS X(5).
+	02 OUT-ERROR-STATUS		PICTURE IS X(1).
+
+
+
+WORKING-STORAGE SECTION.
+01 SWITCHES.
+	02 ERROR-EOF-SWITCH		PICTURE IS X(1) VALUE IS 'N'.
+	02 RESOLUTION-EOF-SWITCH	PICTURE IS X(1) VALUE IS 'N'.
+	02 RESOLUTION-FOUND-FLAG	PICTURE IS X(1) VALUE IS 'N'.
+	02 RESOLUTION-OVERFLOW-FLAG	PICTURE IS X(1) VALUE IS 'N'.
+
+01 FILE-STATUSES.
+	02 WS-RESOLUTION-FILE-STATUS	PICTURE IS X(2) VALUE IS '00'.
+
+01 RESOLUTION-TABLE.
+	02 WS-RESOLUTION-DETAIL OCCURS 200 TIMES INDEXED BY RESOLUTION-INDEX.
+		03 WS-RESOLVE-CUST-NO	PICTURE IS X(5).
+		03 WS-RESOLVE-ITEM-NO	PICTURE IS 9(6).
+		03 WS-RESOLVE-RUN-DATE	PICTURE IS 9(8).
+
+01 WORK-FIELDS.
+	02 WS-RESOLUTION-NUM-IN		PICTURE IS S9(3) VALUE 0.
+	02 WS-RESOLVED-COUNT		PICTURE IS 9(5) VALUE 0.
+
+
+PROCEDURE DIVISION.
+000-RESOLVE-ERRORS.
+	PERFORM 010-LOAD-RESOLUTIONS.
+	OPEN INPUT ERROR-FILE.
+	OPEN OUTPUT ERROR-FILE-OUT.
+	IF RESOLUTION-OVERFLOW-FLAG IS EQUAL TO 'Y' THEN
+		PERFORM 015-LOG-RESOLUTION-OVERFLOW
+	END-IF.
+	PERFORM UNTIL ERROR-EOF-SWITCH IS EQUAL TO 'Y'
+		READ ERROR-FILE INTO ERROR-RECORD
+			AT END
+				MOVE 'Y' TO ERROR-EOF-SWITCH
+			NOT AT END
+				PERFORM 020-APPLY-RESOLUTION
+		END-READ
+	END-PERFORM.
+	CLOSE ERROR-FILE.
+	CLOSE ERROR-FILE-OUT.
+	DISPLAY 'ERRORS MARKED RESOLVED: ' WS-RESOLVED-COUNT.
+	STOP RUN.
+
+010-LOAD-RESOLUTIONS.
+	OPEN INPUT ERROR-RESOLUTION-FILE.
+	IF WS-RESOLUTION-FILE-STATUS IS NOT EQUAL TO '35' THEN
+		PERFORM UNTIL RESOLUTION-EOF-SWITCH IS EQUAL TO 'Y'
+			READ ERROR-RESOLUTION-FILE INTO RESOLUTION-RECORD
+				AT END
+					MOVE 'Y' TO RESOLUTION-EOF-SWITCH
+				NOT AT END
+					IF WS-RESOLUTION-NUM-IN IS EQUAL TO 200 THEN
+						DISPLAY 'RESOLUTION FILE EXCEEDS 200 ROWS - REMAINDER IGNORED'
+						MOVE 'Y' TO RESOLUTION-OVERFLOW-FLAG
+					ELSE
+						ADD 1 TO WS-RESOLUTION-NUM-IN
+						MOVE RESOLVE-CUST-NO TO WS-RESOLVE-CUST-NO(WS-RESOLUTION-NUM-IN)
+						MOVE RESOLVE-ITEM-NO TO WS-RESOLVE-ITEM-NO(WS-RESOLUTION-NUM-IN)
+						MOVE RESOLVE-RUN-DATE TO WS-RESOLVE-RUN-DATE(WS-RESOLUTION-NUM-IN)
+					END-IF
+			END-READ
+		END-PERFORM
+		CLOSE ERROR-RESOLUTION-FILE
+	END-IF.
+
+015-LOG-RESOLUTION-OVERFLOW.
+	MOVE SPACE TO ERROR-OUT-RECORD.
+	MOVE SPACE TO OUT-ERROR-CUST-NO.
+	MOVE 0 TO OUT-ERROR-ITEM-NO.
+	MOVE 0 TO OUT-ERROR-QTY-ORD.
+	MOVE 'RESOLUTION TABLE OVERFLOW' TO OUT-ERROR-CODE.
+	ACCEPT OUT-ERROR-RUN-DATE FROM DATE YYYYMMDD.
+	MOVE 'U' TO OUT-ERROR-STATUS.
+	WRITE ERROR-OUT-RECORD.
+
+020-APPLY-RESOLUTION.
+	MOVE SPACE TO ERROR-OUT-RECORD.
+	PERFORM 025-FIND-RESOLUTION.
+	IF RESOLUTION-FOUND-FLAG IS EQUAL TO 'Y' THEN
+		MOVE 'R' TO ERROR-STATUS
+		ADD 1 TO WS-RESOLVED-COUNT
+	END-IF.
+	MOVE ERROR-CUST-NO TO OUT-ERROR-CUST-NO.
+	MOVE ERROR-ITEM-NO TO OUT-ERROR-ITEM-NO.
+	MOVE ERROR-QTY-ORD TO OUT-ERROR-QTY-ORD.
+	MOVE ERROR-CODE TO OUT-ERROR-CODE.
+	MOVE ERROR-RUN-DATE TO OUT-ERROR-RUN-DATE.
+	MOVE ERROR-STATUS TO OUT-ERROR-STATUS.
+	WRITE ERROR-OUT-RECORD.
+
+025-FIND-RESOLUTION.
+	MOVE 'N' TO RESOLUTION-FOUND-FLAG.
+	IF WS-RESOLUTION-NUM-IN IS GREATER THAN 0 THEN
+		SET RESOLUTION-INDEX TO 1
+		SEARCH WS-RESOLUTION-DETAIL
+			WHEN WS-RESOLVE-CUST-NO(RESOLUTION-INDEX) = ERROR-CUST-NO
+				AND WS-RESOLVE-ITEM-NO(RESOLUTION-INDEX) = ERROR-ITEM-NO
+				AND WS-RESOLVE-RUN-DATE(RESOLUTION-INDEX) = ERROR-RUN-DATE
+				MOVE 'Y' TO RESOLUTION-FOUND-FLAG
+		END-SEARCH
+	END-IF.
