@@ -0,0 +1,205 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  "NKU CSC407 SALES CONTROL REPORT".
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. LUCAS-UBUNTU.
+OBJECT-COMPUTER. LUCAS-UBUNTU.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT TRANS-OUTPUT-FILE ASSIGN TO "data_files/transactions_processed.dat"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT SALES-SORT-FILE ASSIGN TO "data_files/sales_sort.tmp"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT SALES-REPORT-FILE ASSIGN TO "data_files/sales_control_report.dat"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD TRANS-OUTPUT-FILE
+	LABEL RECORDS ARE STANDARD.
+
+COPY "transoutrec.cpy".
+
+SD SALES-SORT-FILE.
+
+01 SALES-SORT-RECORD.
+	02 SORT-CUST-REGION		PICTURE IS X(12).
+	02 SORT-ITEM-NAME		PICTURE IS X(25).
+	02 SORT-GROSS-COST		PICTURE IS 9999V99.
+	02 SORT-DISCOUNT		PICTURE IS 9999V99.
+	02 SORT-NETCOST			PICTURE IS 9999V99.
+	02 SORT-TRANS-CODE		PICTURE IS X(1).
+
+FD SALES-REPORT-FILE
+	LABEL RECORDS ARE STANDARD.
+
+01 SALES-REPORT-RECORD			PICTURE IS X(90).
+
+
+
+WORKING-STORAGE SECTION.
+01 SWITCHES.
+	02 TRANS-EOF-SWITCH		PICTURE IS X(1) VALUE IS 'N'.
+	02 SORT-EOF-SWITCH		PICTURE IS X(1) VALUE IS 'N'.
+	02 FIRST-REGION-SWITCH		PICTURE IS X(1) VALUE IS 'Y'.
+
+01 WORK-FIELDS.
+	02 WS-CURRENT-REGION		PICTURE IS X(12).
+	02 WS-CURRENT-ITEM-NAME		PICTURE IS X(25).
+	02 WS-ITEM-GROSS-TOTAL		PICTURE IS S9999V99.
+	02 WS-ITEM-DISCOUNT-TOTAL	PICTURE IS S9999V99.
+	02 WS-ITEM-NET-TOTAL		PICTURE IS S9999V99.
+	02 WS-REGION-GROSS-TOTAL	PICTURE IS S9(5)V99.
+	02 WS-REGION-DISCOUNT-TOTAL	PICTURE IS S9(5)V99.
+	02 WS-REGION-NET-TOTAL		PICTURE IS S9(5)V99.
+	02 WS-GRAND-GROSS-TOTAL	PICTURE IS S9(6)V99.
+	02 WS-GRAND-DISCOUNT-TOTAL	PICTURE IS S9(6)V99.
+	02 WS-GRAND-NET-TOTAL		PICTURE IS S9(6)V99.
+
+01 EDITED-TOTALS.
+	02 WS-ITEM-GROSS-TOTAL-ED	PICTURE IS -(5)9.99.
+	02 WS-ITEM-DISCOUNT-TOTAL-ED	PICTURE IS -(5)9.99.
+	02 WS-ITEM-NET-TOTAL-ED		PICTURE IS -(5)9.99.
+	02 WS-REGION-GROSS-TOTAL-ED	PICTURE IS -(6)9.99.
+	02 WS-REGION-DISCOUNT-TOTAL-ED	PICTURE IS -(6)9.99.
+	02 WS-REGION-NET-TOTAL-ED	PICTURE IS -(6)9.99.
+	02 WS-GRAND-GROSS-TOTAL-ED	PICTURE IS -(7)9.99.
+	02 WS-GRAND-DISCOUNT-TOTAL-ED	PICTURE IS -(7)9.99.
+	02 WS-GRAND-NET-TOTAL-ED	PICTURE IS -(7)9.99.
+
+
+PROCEDURE DIVISION.
+000-BUILD-CONTROL-REPORT.
+	OPEN OUTPUT SALES-REPORT-FILE.
+	SORT SALES-SORT-FILE ON ASCENDING KEY SORT-CUST-REGION SORT-ITEM-NAME
+		INPUT PROCEDURE IS 100-BUILD-SORT-RECORDS
+		OUTPUT PROCEDURE IS 200-PRODUCE-REPORT.
+	CLOSE SALES-REPORT-FILE.
+	STOP RUN.
+
+100-BUILD-SORT-RECORDS.
+	OPEN INPUT TRANS-OUTPUT-FILE.
+	PERFORM UNTIL TRANS-EOF-SWITCH IS EQUAL TO 'Y'
+		READ TRANS-OUTPUT-FILE INTO TRANS-OUTPUT-RECORD
+			AT END
+				MOVE 'Y' TO TRANS-EOF-SWITCH
+			NOT AT END
+				PERFORM 110-RELEASE-SORT-RECORD
+		END-READ
+	END-PERFORM.
+	CLOSE TRANS-OUTPUT-FILE.
+
+110-RELEASE-SORT-RECORD.
+	MOVE TP-CUST-REGION TO SORT-CUST-REGION.
+	MOVE TP-INV-ITEM-NAME TO SORT-ITEM-NAME.
+	MOVE TP-GROSS-COST TO SORT-GROSS-COST.
+	MOVE TP-DISCOUNT TO SORT-DISCOUNT.
+	MOVE TP-NETCOST TO SORT-NETCOST.
+	MOVE TP-TRANS-CODE TO SORT-TRANS-CODE.
+	RELEASE SALES-SORT-RECORD.
+
+200-PRODUCE-REPORT.
+	MOVE 0 TO WS-GRAND-GROSS-TOTAL.
+	MOVE 0 TO WS-GRAND-DISCOUNT-TOTAL.
+	MOVE 0 TO WS-GRAND-NET-TOTAL.
+	MOVE 'Y' TO FIRST-REGION-SWITCH.
+	PERFORM UNTIL SORT-EOF-SWITCH IS EQUAL TO 'Y'
+		RETURN SALES-SORT-FILE INTO SALES-SORT-RECORD
+			AT END
+				MOVE 'Y' TO SORT-EOF-SWITCH
+			NOT AT END
+				PERFORM 210-PROCESS-SORT-RECORD
+		END-RETURN
+	END-PERFORM.
+	IF FIRST-REGION-SWITCH IS EQUAL TO 'N' THEN
+		PERFORM 240-WRITE-ITEM-SUBTOTAL
+		PERFORM 250-WRITE-REGION-SUBTOTAL
+	END-IF.
+	PERFORM 260-WRITE-GRAND-TOTAL.
+
+210-PROCESS-SORT-RECORD.
+	IF FIRST-REGION-SWITCH IS EQUAL TO 'Y' THEN
+		PERFORM 220-START-NEW-REGION
+		PERFORM 230-START-NEW-ITEM
+	ELSE
+		IF SORT-CUST-REGION NOT EQUAL TO WS-CURRENT-REGION THEN
+			PERFORM 240-WRITE-ITEM-SUBTOTAL
+			PERFORM 250-WRITE-REGION-SUBTOTAL
+			PERFORM 220-START-NEW-REGION
+			PERFORM 230-START-NEW-ITEM
+		ELSE
+			IF SORT-ITEM-NAME NOT EQUAL TO WS-CURRENT-ITEM-NAME THEN
+				PERFORM 240-WRITE-ITEM-SUBTOTAL
+				PERFORM 230-START-NEW-ITEM
+			END-IF
+		END-IF
+	END-IF.
+	IF SORT-TRANS-CODE IS EQUAL TO 'R' THEN
+		SUBTRACT SORT-GROSS-COST FROM WS-ITEM-GROSS-TOTAL
+		SUBTRACT SORT-DISCOUNT FROM WS-ITEM-DISCOUNT-TOTAL
+		SUBTRACT SORT-NETCOST FROM WS-ITEM-NET-TOTAL
+	ELSE
+		ADD SORT-GROSS-COST TO WS-ITEM-GROSS-TOTAL
+		ADD SORT-DISCOUNT TO WS-ITEM-DISCOUNT-TOTAL
+		ADD SORT-NETCOST TO WS-ITEM-NET-TOTAL
+	END-IF.
+
+220-START-NEW-REGION.
+	MOVE 'N' TO FIRST-REGION-SWITCH.
+	MOVE SORT-CUST-REGION TO WS-CURRENT-REGION.
+	MOVE 0 TO WS-REGION-GROSS-TOTAL.
+	MOVE 0 TO WS-REGION-DISCOUNT-TOTAL.
+	MOVE 0 TO WS-REGION-NET-TOTAL.
+	MOVE SPACE TO SALES-REPORT-RECORD.
+	STRING 'REGION: ' SORT-CUST-REGION
+		DELIMITED BY SIZE INTO SALES-REPORT-RECORD.
+	WRITE SALES-REPORT-RECORD.
+
+230-START-NEW-ITEM.
+	MOVE SORT-ITEM-NAME TO WS-CURRENT-ITEM-NAME.
+	MOVE 0 TO WS-ITEM-GROSS-TOTAL.
+	MOVE 0 TO WS-ITEM-DISCOUNT-TOTAL.
+	MOVE 0 TO WS-ITEM-NET-TOTAL.
+
+240-WRITE-ITEM-SUBTOTAL.
+	ADD WS-ITEM-GROSS-TOTAL TO WS-REGION-GROSS-TOTAL.
+	ADD WS-ITEM-DISCOUNT-TOTAL TO WS-REGION-DISCOUNT-TOTAL.
+	ADD WS-ITEM-NET-TOTAL TO WS-REGION-NET-TOTAL.
+	MOVE WS-ITEM-GROSS-TOTAL TO WS-ITEM-GROSS-TOTAL-ED.
+	MOVE WS-ITEM-DISCOUNT-TOTAL TO WS-ITEM-DISCOUNT-TOTAL-ED.
+	MOVE WS-ITEM-NET-TOTAL TO WS-ITEM-NET-TOTAL-ED.
+	MOVE SPACE TO SALES-REPORT-RECORD.
+	STRING '    ITEM ' WS-CURRENT-ITEM-NAME
+		'  GROSS ' WS-ITEM-GROSS-TOTAL-ED
+		'  DISC ' WS-ITEM-DISCOUNT-TOTAL-ED
+		'  NET ' WS-ITEM-NET-TOTAL-ED
+		DELIMITED BY SIZE INTO SALES-REPORT-RECORD.
+	WRITE SALES-REPORT-RECORD.
+
+250-WRITE-REGION-SUBTOTAL.
+	ADD WS-REGION-GROSS-TOTAL TO WS-GRAND-GROSS-TOTAL.
+	ADD WS-REGION-DISCOUNT-TOTAL TO WS-GRAND-DISCOUNT-TOTAL.
+	ADD WS-REGION-NET-TOTAL TO WS-GRAND-NET-TOTAL.
+	MOVE WS-REGION-GROSS-TOTAL TO WS-REGION-GROSS-TOTAL-ED.
+	MOVE WS-REGION-DISCOUNT-TOTAL TO WS-REGION-DISCOUNT-TOTAL-ED.
+	MOVE WS-REGION-NET-TOTAL TO WS-REGION-NET-TOTAL-ED.
+	MOVE SPACE TO SALES-REPORT-RECORD.
+	STRING '  REGION TOTAL  GROSS ' WS-REGION-GROSS-TOTAL-ED
+		'  DISC ' WS-REGION-DISCOUNT-TOTAL-ED
+		'  NET ' WS-REGION-NET-TOTAL-ED
+		DELIMITED BY SIZE INTO SALES-REPORT-RECORD.
+	WRITE SALES-REPORT-RECORD.
+	MOVE SPACE TO SALES-REPORT-RECORD.
+	WRITE SALES-REPORT-RECORD.
+
+260-WRITE-GRAND-TOTAL.
+	MOVE WS-GRAND-GROSS-TOTAL TO WS-GRAND-GROSS-TOTAL-ED.
+	MOVE WS-GRAND-DISCOUNT-TOTAL TO WS-GRAND-DISCOUNT-TOTAL-ED.
+	MOVE WS-GRAND-NET-TOTAL TO WS-GRAND-NET-TOTAL-ED.
+	MOVE SPACE TO SALES-REPORT-RECORD.
+	STRING 'GRAND TOTAL  GROSS ' WS-GRAND-GROSS-TOTAL-ED
+		'  DISC ' WS-GRAND-DISCOUNT-TOTAL-ED
+		'  NET ' WS-GRAND-NET-TOTAL-ED
+		DELIMITED BY SIZE INTO SALES-REPORT-RECORD.
+	WRITE SALES-REPORT-RECORD.
