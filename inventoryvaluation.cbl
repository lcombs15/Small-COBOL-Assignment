@@ -0,0 +1,157 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  "NKU CSC407 INVENTORY VALUATION".
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. LUCAS-UBUNTU.
+OBJECT-COMPUTER. LUCAS-UBUNTU.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT INV-FILE ASSIGN TO "data_files/inventory.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS SEQUENTIAL
+		RECORD KEY IS INV-ITEM-NO
+		FILE STATUS IS WS-INV-FILE-STATUS.
+	SELECT INV-SNAPSHOT-FILE ASSIGN TO "data_files/inventory_snapshot.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-SNAPSHOT-FILE-STATUS.
+	SELECT VALUATION-REPORT-FILE ASSIGN TO "data_files/inventory_valuation_report.dat"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD INV-FILE
+	LABEL RECORDS ARE STANDARD.
+
+COPY "invrec.cpy".
+
+FD INV-SNAPSHOT-FILE
+	LABEL RECORDS ARE STANDARD.
+
+COPY "invsnaprec.cpy".
+
+FD VALUATION-REPORT-FILE
+	LABEL RECORDS ARE STANDARD.
+
+01 VALUATION-REPORT-RECORD		PICTURE IS X(120).
+
+
+
+WORKING-STORAGE SECTION.
+01 SWITCHES.
+	02 INV-EOF-SWITCH		PICTURE IS X(1) VALUE IS 'N'.
+	02 SNAPSHOT-EOF-SWITCH		PICTURE IS X(1) VALUE IS 'N'.
+	02 SNAP-FOUND-FLAG		PICTURE IS X(1) VALUE IS 'N'.
+	02 SNAP-OVERFLOW-FLAG		PICTURE IS X(1) VALUE IS 'N'.
+
+01 FILE-STATUSES.
+	02 WS-INV-FILE-STATUS		PICTURE IS X(2) VALUE IS '00'.
+	02 WS-SNAPSHOT-FILE-STATUS	PICTURE IS X(2) VALUE IS '00'.
+
+01 SNAPSHOT-TABLE.
+	02 SNAP-DETAIL OCCURS 200 TIMES INDEXED BY SNAP-INDEX.
+		03 WS-SNAP-ITEM-NO	PICTURE IS X(6).
+		03 WS-SNAP-BEGIN-QTY	PICTURE IS 9(2).
+
+01 WORK-FIELDS.
+	02 WS-SNAP-NUM-IN		PICTURE IS S9(3) VALUE 0.
+	02 WS-ITEM-PRICE		PICTURE IS S9(2)V9(2).
+	02 WS-EXTENDED-VALUE		PICTURE IS S9(5)V9(2).
+	02 WS-GRAND-TOTAL-VALUE		PICTURE IS S9(7)V9(2) VALUE 0.
+	02 WS-SLOW-MOVER-COUNT		PICTURE IS 9(3) VALUE 0.
+
+01 EDITED-VALUES.
+	02 WS-EXTENDED-VALUE-ED		PICTURE IS -(6)9.99.
+	02 WS-GRAND-TOTAL-VALUE-ED	PICTURE IS -(8)9.99.
+
+
+PROCEDURE DIVISION.
+000-BUILD-VALUATION-REPORT.
+	PERFORM 010-LOAD-SNAPSHOT.
+	OPEN INPUT INV-FILE.
+	IF WS-INV-FILE-STATUS IS NOT EQUAL TO '00' THEN
+		DISPLAY 'UNABLE TO OPEN INV-FILE - STATUS ' WS-INV-FILE-STATUS
+		STOP RUN
+	END-IF.
+	OPEN OUTPUT VALUATION-REPORT-FILE.
+	IF SNAP-OVERFLOW-FLAG IS EQUAL TO 'Y' THEN
+		PERFORM 015-LOG-SNAPSHOT-OVERFLOW
+	END-IF.
+	PERFORM UNTIL INV-EOF-SWITCH IS EQUAL TO 'Y'
+		READ INV-FILE INTO INV-RECORD
+			AT END
+				MOVE 'Y' TO INV-EOF-SWITCH
+			NOT AT END
+				PERFORM 020-WRITE-ITEM-LINE
+		END-READ
+	END-PERFORM.
+	PERFORM 030-WRITE-GRAND-TOTAL.
+	CLOSE INV-FILE.
+	CLOSE VALUATION-REPORT-FILE.
+	STOP RUN.
+
+010-LOAD-SNAPSHOT.
+	OPEN INPUT INV-SNAPSHOT-FILE.
+	IF WS-SNAPSHOT-FILE-STATUS IS NOT EQUAL TO '35' THEN
+		PERFORM UNTIL SNAPSHOT-EOF-SWITCH IS EQUAL TO 'Y'
+			READ INV-SNAPSHOT-FILE INTO INV-SNAPSHOT-RECORD
+				AT END
+					MOVE 'Y' TO SNAPSHOT-EOF-SWITCH
+				NOT AT END
+					IF WS-SNAP-NUM-IN IS EQUAL TO 200 THEN
+						DISPLAY 'SNAPSHOT FILE EXCEEDS 200 ITEMS - REMAINDER IGNORED'
+						MOVE 'Y' TO SNAP-OVERFLOW-FLAG
+					ELSE
+						ADD 1 TO WS-SNAP-NUM-IN
+						MOVE SNAP-ITEM-NO TO WS-SNAP-ITEM-NO(WS-SNAP-NUM-IN)
+						MOVE SNAP-BEGIN-QTY TO WS-SNAP-BEGIN-QTY(WS-SNAP-NUM-IN)
+					END-IF
+			END-READ
+		END-PERFORM
+		CLOSE INV-SNAPSHOT-FILE
+	END-IF.
+
+015-LOG-SNAPSHOT-OVERFLOW.
+	MOVE SPACE TO VALUATION-REPORT-RECORD.
+	STRING 'SNAPSHOT FILE EXCEEDS 200 ITEMS - REMAINDER IGNORED'
+		DELIMITED BY SIZE INTO VALUATION-REPORT-RECORD.
+	WRITE VALUATION-REPORT-RECORD.
+
+020-WRITE-ITEM-LINE.
+	MOVE INV-PRICE TO WS-ITEM-PRICE.
+	MULTIPLY INV-QTY BY WS-ITEM-PRICE GIVING WS-EXTENDED-VALUE.
+	ADD WS-EXTENDED-VALUE TO WS-GRAND-TOTAL-VALUE.
+	MOVE WS-EXTENDED-VALUE TO WS-EXTENDED-VALUE-ED.
+	PERFORM 025-FIND-BEGINNING-QTY.
+	MOVE SPACE TO VALUATION-REPORT-RECORD.
+	IF SNAP-FOUND-FLAG IS EQUAL TO 'Y'
+		AND WS-SNAP-BEGIN-QTY(SNAP-INDEX) IS EQUAL TO INV-QTY THEN
+		ADD 1 TO WS-SLOW-MOVER-COUNT
+		STRING 'ITEM ' INV-ITEM-NO '  ' INV-ITEM-NAME
+			'  QTY ' INV-QTY '  VALUE ' WS-EXTENDED-VALUE-ED
+			'  *** SLOW MOVER - NO ACTIVITY TODAY ***'
+			DELIMITED BY SIZE INTO VALUATION-REPORT-RECORD
+	ELSE
+		STRING 'ITEM ' INV-ITEM-NO '  ' INV-ITEM-NAME
+			'  QTY ' INV-QTY '  VALUE ' WS-EXTENDED-VALUE-ED
+			DELIMITED BY SIZE INTO VALUATION-REPORT-RECORD
+	END-IF.
+	WRITE VALUATION-REPORT-RECORD.
+
+025-FIND-BEGINNING-QTY.
+	MOVE 'N' TO SNAP-FOUND-FLAG.
+	SET SNAP-INDEX TO 1.
+	SEARCH SNAP-DETAIL
+		WHEN WS-SNAP-ITEM-NO(SNAP-INDEX) = INV-ITEM-NO
+			MOVE 'Y' TO SNAP-FOUND-FLAG
+	END-SEARCH.
+
+030-WRITE-GRAND-TOTAL.
+	MOVE SPACE TO VALUATION-REPORT-RECORD.
+	WRITE VALUATION-REPORT-RECORD.
+	MOVE WS-GRAND-TOTAL-VALUE TO WS-GRAND-TOTAL-VALUE-ED.
+	MOVE SPACE TO VALUATION-REPORT-RECORD.
+	STRING 'WAREHOUSE GRAND TOTAL VALUE: ' WS-GRAND-TOTAL-VALUE-ED
+		'   SLOW MOVERS: ' WS-SLOW-MOVER-COUNT
+		DELIMITED BY SIZE INTO VALUATION-REPORT-RECORD.
+	WRITE VALUATION-REPORT-RECORD.
