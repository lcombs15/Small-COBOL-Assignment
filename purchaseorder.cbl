@@ -0,0 +1,229 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  "NKU CSC407 PO GENERATOR".
+
+ENVIRONMENT DIVISION.
+CONFIGURATION SECTION.
+SOURCE-COMPUTER. LUCAS-UBUNTU.
+OBJECT-COMPUTER. LUCAS-UBUNTU.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+	SELECT INV-ORDER-FILE ASSIGN TO "data_files/inventory_order.dat"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT INV-FILE ASSIGN TO "data_files/inventory.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS RANDOM
+		RECORD KEY IS INV-ITEM-NO
+		FILE STATUS IS WS-INV-FILE-STATUS.
+	SELECT VENDOR-FILE ASSIGN TO "data_files/vendors.dat"
+		ORGANIZATION IS INDEXED
+		ACCESS MODE IS RANDOM
+		RECORD KEY IS VENDOR-NO
+		FILE STATUS IS WS-VENDOR-FILE-STATUS.
+	SELECT PO-SEQUENCE-FILE ASSIGN TO "data_files/po_sequence.dat"
+		ORGANIZATION IS LINE SEQUENTIAL
+		FILE STATUS IS WS-PO-SEQUENCE-FILE-STATUS.
+	SELECT PO-SORT-FILE ASSIGN TO "data_files/po_sort.tmp"
+		ORGANIZATION IS LINE SEQUENTIAL.
+	SELECT PO-REPORT-FILE ASSIGN TO "data_files/purchase_orders.dat"
+		ORGANIZATION IS LINE SEQUENTIAL.
+
+DATA DIVISION.
+FILE SECTION.
+FD INV-ORDER-FILE
+	LABEL RECORDS ARE STANDARD.
+
+COPY "invorderrec.cpy".
+
+FD INV-FILE
+	LABEL RECORDS ARE STANDARD.
+
+COPY "invrec.cpy".
+
+FD VENDOR-FILE
+	LABEL RECORDS ARE STANDARD.
+
+COPY "vendrec.cpy".
+
+FD PO-SEQUENCE-FILE
+	LABEL RECORDS ARE STANDARD.
+
+01 PO-SEQUENCE-RECORD.
+	02 PO-LAST-NUMBER		PICTURE IS 9(6).
+
+SD PO-SORT-FILE.
+
+01 PO-SORT-RECORD.
+	02 SORT-VENDOR-NO		PICTURE IS X(5).
+	02 SORT-ITEM-NO			PICTURE IS X(6).
+	02 SORT-ITEM-NAME		PICTURE IS X(25).
+	02 SORT-ORDER-QTY		PICTURE IS 9(2).
+
+FD PO-REPORT-FILE
+	LABEL RECORDS ARE STANDARD.
+
+01 PO-REPORT-RECORD			PICTURE IS X(80).
+
+
+
+WORKING-STORAGE SECTION.
+01 SWITCHES.
+	02 ORDER-EOF-SWITCH		PICTURE IS X(1) VALUE IS 'N'.
+	02 SORT-EOF-SWITCH		PICTURE IS X(1) VALUE IS 'N'.
+	02 FIRST-VENDOR-SWITCH		PICTURE IS X(1) VALUE IS 'Y'.
+	02 VENDOR-FOUND-FLAG		PICTURE IS X(1) VALUE IS 'N'.
+
+01 FILE-STATUSES.
+	02 WS-INV-FILE-STATUS		PICTURE IS X(2) VALUE IS '00'.
+	02 WS-VENDOR-FILE-STATUS	PICTURE IS X(2) VALUE IS '00'.
+	02 WS-PO-SEQUENCE-FILE-STATUS	PICTURE IS X(2) VALUE IS '00'.
+
+01 WORK-FIELDS.
+	02 WS-PO-NUMBER			PICTURE IS 9(6).
+	02 WS-CURRENT-VENDOR-NO		PICTURE IS X(5).
+	02 WS-VENDOR-LINE-COUNT		PICTURE IS 9(3).
+	02 WS-VENDOR-QTY-TOTAL		PICTURE IS 9(5).
+
+
+PROCEDURE DIVISION.
+000-GENERATE-PURCHASE-ORDERS.
+	PERFORM 010-GET-NEXT-PO-NUMBER.
+	OPEN OUTPUT PO-REPORT-FILE.
+	SORT PO-SORT-FILE ON ASCENDING KEY SORT-VENDOR-NO
+		INPUT PROCEDURE IS 100-BUILD-SORT-RECORDS
+		OUTPUT PROCEDURE IS 200-PRODUCE-PO-REPORT.
+	CLOSE PO-REPORT-FILE.
+	PERFORM 090-SAVE-PO-NUMBER.
+	STOP RUN.
+
+010-GET-NEXT-PO-NUMBER.
+	MOVE 0 TO WS-PO-NUMBER.
+	MOVE 0 TO PO-LAST-NUMBER.
+	OPEN INPUT PO-SEQUENCE-FILE.
+	IF WS-PO-SEQUENCE-FILE-STATUS IS NOT EQUAL TO '35' THEN
+		READ PO-SEQUENCE-FILE INTO PO-SEQUENCE-RECORD
+			AT END
+				MOVE 0 TO PO-LAST-NUMBER
+		END-READ
+		CLOSE PO-SEQUENCE-FILE
+	END-IF.
+	MOVE PO-LAST-NUMBER TO WS-PO-NUMBER.
+
+090-SAVE-PO-NUMBER.
+	MOVE WS-PO-NUMBER TO PO-LAST-NUMBER.
+	OPEN OUTPUT PO-SEQUENCE-FILE.
+	WRITE PO-SEQUENCE-RECORD.
+	CLOSE PO-SEQUENCE-FILE.
+
+100-BUILD-SORT-RECORDS.
+	OPEN INPUT INV-ORDER-FILE.
+	OPEN INPUT INV-FILE.
+	IF WS-INV-FILE-STATUS IS NOT EQUAL TO '00' THEN
+		DISPLAY 'UNABLE TO OPEN INV-FILE - STATUS ' WS-INV-FILE-STATUS
+		STOP RUN
+	END-IF.
+	PERFORM UNTIL ORDER-EOF-SWITCH IS EQUAL TO 'Y'
+		READ INV-ORDER-FILE INTO INV-ORDER-RECORD
+			AT END
+				MOVE 'Y' TO ORDER-EOF-SWITCH
+			NOT AT END
+				PERFORM 110-RELEASE-SORT-RECORD
+		END-READ
+	END-PERFORM.
+	CLOSE INV-ORDER-FILE.
+	CLOSE INV-FILE.
+
+110-RELEASE-SORT-RECORD.
+	MOVE ORDER-ITEM-NO TO INV-ITEM-NO.
+	READ INV-FILE
+		INVALID KEY
+			MOVE SPACE TO SORT-VENDOR-NO
+			MOVE SPACE TO SORT-ITEM-NAME
+		NOT INVALID KEY
+			MOVE INV-VENDOR-NO TO SORT-VENDOR-NO
+			MOVE INV-ITEM-NAME TO SORT-ITEM-NAME
+	END-READ.
+	MOVE ORDER-ITEM-NO TO SORT-ITEM-NO.
+	MOVE ORDER-QTY TO SORT-ORDER-QTY.
+	RELEASE PO-SORT-RECORD.
+
+200-PRODUCE-PO-REPORT.
+	OPEN INPUT VENDOR-FILE.
+	IF WS-VENDOR-FILE-STATUS IS NOT EQUAL TO '00' THEN
+		DISPLAY 'UNABLE TO OPEN VENDOR-FILE - STATUS ' WS-VENDOR-FILE-STATUS
+		STOP RUN
+	END-IF.
+	MOVE 'Y' TO FIRST-VENDOR-SWITCH.
+	PERFORM UNTIL SORT-EOF-SWITCH IS EQUAL TO 'Y'
+		RETURN PO-SORT-FILE INTO PO-SORT-RECORD
+			AT END
+				MOVE 'Y' TO SORT-EOF-SWITCH
+			NOT AT END
+				PERFORM 210-PROCESS-SORT-RECORD
+		END-RETURN
+	END-PERFORM.
+	IF FIRST-VENDOR-SWITCH IS EQUAL TO 'N'
+		PERFORM 230-WRITE-PO-TRAILER
+	END-IF.
+	CLOSE VENDOR-FILE.
+
+210-PROCESS-SORT-RECORD.
+	IF FIRST-VENDOR-SWITCH IS EQUAL TO 'Y'
+		PERFORM 220-START-NEW-PO
+	ELSE
+		IF SORT-VENDOR-NO NOT EQUAL TO WS-CURRENT-VENDOR-NO
+			PERFORM 230-WRITE-PO-TRAILER
+			PERFORM 220-START-NEW-PO
+		END-IF
+	END-IF.
+	PERFORM 240-WRITE-PO-DETAIL.
+
+220-START-NEW-PO.
+	MOVE 'N' TO FIRST-VENDOR-SWITCH.
+	MOVE SORT-VENDOR-NO TO WS-CURRENT-VENDOR-NO.
+	ADD 1 TO WS-PO-NUMBER.
+	MOVE 0 TO WS-VENDOR-LINE-COUNT.
+	MOVE 0 TO WS-VENDOR-QTY-TOTAL.
+	MOVE SORT-VENDOR-NO TO VENDOR-NO.
+	READ VENDOR-FILE
+		INVALID KEY
+			MOVE 'N' TO VENDOR-FOUND-FLAG
+			MOVE SPACE TO VENDOR-NAME
+			MOVE SPACE TO VENDOR-ADDRESS
+			MOVE 0 TO VENDOR-LEAD-TIME
+		NOT INVALID KEY
+			MOVE 'Y' TO VENDOR-FOUND-FLAG
+	END-READ.
+	MOVE SPACE TO PO-REPORT-RECORD.
+	STRING 'PURCHASE ORDER NO. ' WS-PO-NUMBER
+		'   VENDOR ' SORT-VENDOR-NO ' - ' VENDOR-NAME
+		DELIMITED BY SIZE INTO PO-REPORT-RECORD.
+	WRITE PO-REPORT-RECORD.
+	MOVE SPACE TO PO-REPORT-RECORD.
+	STRING '  SHIP TO: ' VENDOR-ADDRESS
+		'   LEAD TIME (DAYS): ' VENDOR-LEAD-TIME
+		DELIMITED BY SIZE INTO PO-REPORT-RECORD.
+	WRITE PO-REPORT-RECORD.
+	IF VENDOR-FOUND-FLAG IS EQUAL TO 'N' THEN
+		MOVE SPACE TO PO-REPORT-RECORD
+		STRING '  *** VENDOR ' SORT-VENDOR-NO ' NOT FOUND IN VENDOR-FILE ***'
+			DELIMITED BY SIZE INTO PO-REPORT-RECORD
+		WRITE PO-REPORT-RECORD
+	END-IF.
+
+240-WRITE-PO-DETAIL.
+	ADD 1 TO WS-VENDOR-LINE-COUNT.
+	ADD SORT-ORDER-QTY TO WS-VENDOR-QTY-TOTAL.
+	MOVE SPACE TO PO-REPORT-RECORD.
+	STRING '    ITEM ' SORT-ITEM-NO '  ' SORT-ITEM-NAME
+		'  QTY ' SORT-ORDER-QTY
+		DELIMITED BY SIZE INTO PO-REPORT-RECORD.
+	WRITE PO-REPORT-RECORD.
+
+230-WRITE-PO-TRAILER.
+	MOVE SPACE TO PO-REPORT-RECORD.
+	STRING '  TOTAL LINES: ' WS-VENDOR-LINE-COUNT
+		'   TOTAL QTY: ' WS-VENDOR-QTY-TOTAL
+		DELIMITED BY SIZE INTO PO-REPORT-RECORD.
+	WRITE PO-REPORT-RECORD.
+	MOVE SPACE TO PO-REPORT-RECORD.
+	WRITE PO-REPORT-RECORD.
